@@ -1,10 +1,57 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Villamil01.
 
+       ENVIRONMENT DIVISION.
+         INPUT-OUTPUT SECTION.
+           FILE-CONTROL.
+             SELECT STUDENT-MASTER ASSIGN TO "STUDMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SM-sNo
+               FILE STATUS IS SM-STATUS.
+             SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+             SELECT STUDENT-TRANS ASSIGN TO "STUDTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRANS-STATUS.
+             SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFIL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHKPT-STATUS.
+
        DATA DIVISION.
+         FILE SECTION.
+         FD STUDENT-MASTER.
+           01 STUDENT-MASTER-RECORD.
+             02 SM-sNo PIC X(30).
+             02 SM-fullname PIC X(30).
+             02 SM-course PIC X(20).
+             02 SM-mobile PIC X(11).
+             02 SM-landline PIC X(8).
+             02 SM-age PIC 99.
+             02 SM-Deleted PIC 9.
+
+         FD AUDIT-LOG.
+           01 AUDIT-RECORD PIC X(120).
+
+         FD STUDENT-TRANS.
+           01 STUDENT-TRANS-RECORD.
+             02 TR-sNo PIC X(30).
+             02 TR-fullname PIC X(30).
+             02 TR-course PIC X(20).
+             02 TR-mobile PIC X(11).
+             02 TR-landline PIC X(8).
+             02 TR-age PIC 99.
+
+         FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD PIC 9(8).
+
          WORKING-STORAGE SECTION.
+           77 MAX-STUDENTS PIC 9(4) VALUE 500.
+           77 TABLE-SIZE PIC 9(4) VALUE 0.
            01 students.
-             02 student-info OCCURS 5 TIMES.
+             02 student-info OCCURS 1 TO 500 TIMES
+                 DEPENDING ON TABLE-SIZE.
                03 Deleted PIC 9 VALUE 1.
                03 fullname PIC X(30).
                03 sNo PIC X(30).
@@ -14,24 +61,180 @@
                  04 landline PIC X(8).
                03 age PIC 99.
            77 EXITED PIC 9 VALUE 0.
-           77 IT PIC 99 VALUE 1.
+           77 IT PIC 9(4) VALUE 1.
            77 CHOICE PIC 9.
-           77 NUMstd PIC 9 VALUE 0.
+           77 NUMstd PIC 9(4) VALUE 0.
            77 STDchoice PIC 9 VALUE 1.
+           77 FOUNDSLOT PIC 9 VALUE 0.
            77 STDsearch PIC X(30).
+           77 SM-STATUS PIC XX.
+           77 AUDIT-STATUS PIC XX.
+           77 AUDIT-ACTION PIC X(8).
+           77 AUDIT-DETAIL PIC X(60).
+           77 AUDIT-TIMESTAMP PIC X(21).
+           77 DUPFOUND PIC 9 VALUE 0.
+           77 DUPIDX PIC 9(4) VALUE 1.
+           77 AGE-INPUT PIC X(2).
+           77 MOBILE-INPUT PIC X(11).
+           77 LANDLINE-INPUT PIC X(8).
+           77 FIELDOK PIC 9 VALUE 0.
+           77 SEARCHHITS PIC 9(4) VALUE 0.
+           77 WC PIC 9(4) VALUE 0.
+           77 SEARCHLEN PIC 9(4) VALUE 0.
+           77 STDsearch-TRIM PIC X(30).
+           77 IX PIC 9(4) VALUE 1.
+           77 RPT-MIN-COURSE PIC X(20).
+           77 RPT-COURSE-COUNT PIC 9(4) VALUE 0.
+           77 RPT-REMAINING PIC 9(4) VALUE 0.
+           77 RUN-MODE PIC X(10).
+           77 TRANS-STATUS PIC XX.
+           77 TRANS-EOF PIC 9 VALUE 0.
+           77 BATCH-ADDED PIC 9(4) VALUE 0.
+           77 BATCH-SKIPPED PIC 9(4) VALUE 0.
+           77 CHKPT-STATUS PIC XX.
+           77 CHKPT-COUNT PIC 9(8) VALUE 0.
+           77 CHKPT-INTERVAL PIC 9(4) VALUE 10.
+           77 OPS-SINCE-CHECKPOINT PIC 9(4) VALUE 0.
+           77 BATCH-SKIP-IX PIC 9(8) VALUE 0.
+           77 OLD-COURSE PIC X(20).
+           77 OLD-MOBILE PIC X(11).
+           77 OLD-LANDLINE PIC X(8).
+           77 OLD-AGE PIC 99.
+           77 AUDIT-PTR PIC 9(4).
+           77 CHANGED-ANY PIC 9 VALUE 0.
+           01 REPORT-DONE-TBL.
+             02 REPORT-DONE PIC 9 OCCURS 1 TO 500 TIMES
+                 DEPENDING ON TABLE-SIZE.
 
        PROCEDURE DIVISION.
 
-         PERFORM MENU UNTIL CHOICE = 6.
+         MOVE SPACES TO RUN-MODE
+         ACCEPT RUN-MODE FROM COMMAND-LINE
+         PERFORM OPENSTUDMAST.
+         PERFORM LOADSTUDENTS.
+         IF FUNCTION TRIM(RUN-MODE) = "BATCH" THEN
+           PERFORM BATCHLOAD
+           CLOSE STUDENT-MASTER
+           CLOSE AUDIT-LOG
+           STOP RUN
+         END-IF.
+         PERFORM MAIN-MENU UNTIL CHOICE = 8.
+
+         OPENSTUDMAST.
+           OPEN I-O STUDENT-MASTER.
+           IF SM-STATUS = "35" THEN
+             OPEN OUTPUT STUDENT-MASTER
+             CLOSE STUDENT-MASTER
+             OPEN I-O STUDENT-MASTER
+           END-IF.
+           OPEN EXTEND AUDIT-LOG.
+           IF AUDIT-STATUS = "35" THEN
+             OPEN OUTPUT AUDIT-LOG
+             CLOSE AUDIT-LOG
+             OPEN EXTEND AUDIT-LOG
+           END-IF.
+
+         WRITEAUDIT.
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           STRING AUDIT-TIMESTAMP(1:14) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-ACTION DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  sNo(IT) DELIMITED BY SIZE
+                  " " DELIMITED BY SIZE
+                  AUDIT-DETAIL DELIMITED BY SIZE
+             INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           IF AUDIT-STATUS NOT = "00" THEN
+             DISPLAY "WARNING: audit record could not be written, "
+      -         WITH NO ADVANCING
+             DISPLAY "status " WITH NO ADVANCING
+             DISPLAY AUDIT-STATUS
+           END-IF.
+
+         DOCHECKPOINT.
+           CLOSE STUDENT-MASTER
+           OPEN I-O STUDENT-MASTER
+           CLOSE AUDIT-LOG
+           OPEN EXTEND AUDIT-LOG
+           MOVE FUNCTION CURRENT-DATE TO AUDIT-TIMESTAMP
+           MOVE SPACES TO AUDIT-RECORD
+           STRING AUDIT-TIMESTAMP(1:14) DELIMITED BY SIZE
+                  " CHKPT NUMstd=" DELIMITED BY SIZE
+                  NUMstd DELIMITED BY SIZE
+             INTO AUDIT-RECORD
+           WRITE AUDIT-RECORD
+           IF AUDIT-STATUS NOT = "00" THEN
+             DISPLAY "WARNING: checkpoint audit record could not be "
+      -         WITH NO ADVANCING
+             DISPLAY "written, status " WITH NO ADVANCING
+             DISPLAY AUDIT-STATUS
+           END-IF
+           MOVE 0 TO OPS-SINCE-CHECKPOINT.
+
+         CHECKPOINTTICK.
+           COMPUTE OPS-SINCE-CHECKPOINT = OPS-SINCE-CHECKPOINT + 1
+           IF OPS-SINCE-CHECKPOINT >= CHKPT-INTERVAL THEN
+             PERFORM DOCHECKPOINT
+           END-IF.
+
+         READCHECKPOINT.
+           MOVE 0 TO CHKPT-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHKPT-STATUS = "00" THEN
+             READ CHECKPOINT-FILE
+               AT END
+                 CONTINUE
+               NOT AT END
+                 MOVE CHECKPOINT-RECORD TO CHKPT-COUNT
+             END-READ
+             CLOSE CHECKPOINT-FILE
+           END-IF.
 
-         MENU.
+         WRITECHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE CHKPT-COUNT TO CHECKPOINT-RECORD
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+         LOADSTUDENTS.
+           MOVE 1 TO IT
+           MOVE LOW-VALUES TO SM-sNo
+           START STUDENT-MASTER KEY IS NOT LESS THAN SM-sNo
+             INVALID KEY
+               CONTINUE
+           END-START
+           PERFORM UNTIL IT > MAX-STUDENTS
+             READ STUDENT-MASTER NEXT RECORD
+               AT END
+                 EXIT PERFORM
+             END-READ
+             COMPUTE TABLE-SIZE = IT
+             MOVE SM-Deleted TO Deleted(IT)
+             MOVE SM-sNo TO sNo(IT)
+             MOVE SM-fullname TO fullname(IT)
+             MOVE SM-course TO course(IT)
+             MOVE SM-mobile TO mobile(IT)
+             MOVE SM-landline TO landline(IT)
+             MOVE SM-age TO age(IT)
+             IF SM-Deleted = 0 THEN
+               COMPUTE NUMstd = NUMstd + 1
+             END-IF
+             COMPUTE IT = IT + 1
+           END-PERFORM
+           MOVE 1 TO IT.
+
+         MAIN-MENU.
 		     DISPLAY "MENU".
 			   DISPLAY "[1] ADD STUDENT".
 			   DISPLAY "[2] EDIT STUDENT INFO".
 			   DISPLAY "[3] DELETE STUDENT".
 			   DISPLAY "[4] VIEW STUDNENT".
 			   DISPLAY "[5] VIEW ALL STUDENTS".
-			   DISPLAY "[6] EXIT".
+			   DISPLAY "[6] SEARCH STUDENT".
+			   DISPLAY "[7] PRINT ROSTER BY COURSE".
+			   DISPLAY "[8] EXIT".
 			   DISPLAY "CHOICE: " WITH NO ADVANCING.
              ACCEPT CHOICE.
 
@@ -45,6 +248,7 @@
                ELSE
                  IF CHOICE = 3 THEN
                    DISPLAY "A"
+                   PERFORM DELETESTUDENT
                  ELSE
                    IF CHOICE = 4 THEN
                      DISPLAY "C"
@@ -54,14 +258,26 @@
                      IF CHOICE = 5 THEN
                        DISPLAY "H"
                        MOVE 1 TO IT
-                       PERFORM VIEWALLSTD UNTIL IT > 5
+                       PERFORM VIEWALLSTD UNTIL IT > TABLE-SIZE
                        MOVE 1 TO IT
                      ELSE
                        IF CHOICE = 6 THEN
-                         DISPLAY "ES"
-                         STOP RUN
+                         DISPLAY "S"
+                         PERFORM SEARCHSTUDENT
                        ELSE
-                         DISPLAY "Invalid choice, try again"
+                         IF CHOICE = 7 THEN
+                           DISPLAY "R"
+                           PERFORM REPORTSTD
+                         ELSE
+                           IF CHOICE = 8 THEN
+                             DISPLAY "ES"
+                             CLOSE STUDENT-MASTER
+                             CLOSE AUDIT-LOG
+                             STOP RUN
+                           ELSE
+                             DISPLAY "Invalid choice, try again"
+                           END-IF
+                         END-IF
                        END-IF
                      END-IF
                    END-IF
@@ -70,71 +286,475 @@
              END-IF.
 
          CHOOSESTD.
-          IF Deleted(IT) = 0 THEN
-            COMPUTE IT = IT + 1
+          IF IT > TABLE-SIZE THEN
+            MOVE 1 TO FOUNDSLOT
           ELSE
-            DISPLAY "Student slot " WITH NO ADVANCING
-            DISPLAY IT WITH NO ADVANCING
-            DISPLAY " is occupied"
+            IF Deleted(IT) = 0 THEN
+              COMPUTE IT = IT + 1
+            ELSE
+              DISPLAY "Student slot " WITH NO ADVANCING
+              DISPLAY IT WITH NO ADVANCING
+              DISPLAY " is occupied"
+              MOVE 1 TO FOUNDSLOT
+            END-IF
           END-IF.
-         
+
          FINDSTD.
           DISPLAY IT
-          IF STDsearch IS NOT EQUAL TO sNo(IT) AND IT < 6 THEN
-            COMPUTE IT = IT + 1
+          IF IT > TABLE-SIZE THEN
+            CONTINUE
+          ELSE
+            IF STDsearch IS NOT EQUAL TO sNo(IT) THEN
+              COMPUTE IT = IT + 1
+            END-IF
           END-IF.
 
+         CHECKDUPSNO.
+           MOVE 0 TO DUPFOUND
+           PERFORM VARYING DUPIDX FROM 1 BY 1 UNTIL DUPIDX > TABLE-SIZE
+             IF DUPIDX NOT = IT AND Deleted(DUPIDX) = 0
+                 AND sNo(DUPIDX) = sNo(IT) THEN
+               MOVE 1 TO DUPFOUND
+             END-IF
+           END-PERFORM.
+
+         GETAGE.
+           PERFORM WITH TEST AFTER UNTIL FIELDOK = 1
+             DISPLAY "Enter student age: " WITH NO ADVANCING
+             ACCEPT AGE-INPUT
+             MOVE 0 TO FIELDOK
+             IF AGE-INPUT IS NUMERIC THEN
+               MOVE AGE-INPUT TO age(IT)
+               IF age(IT) >= 15 AND age(IT) <= 60 THEN
+                 MOVE 1 TO FIELDOK
+               ELSE
+                 DISPLAY "Age must be between 15 and 60, try again"
+               END-IF
+             ELSE
+               DISPLAY "Age must be numeric, try again"
+             END-IF
+           END-PERFORM.
+
+         GETMOBILE.
+           PERFORM WITH TEST AFTER UNTIL FIELDOK = 1
+             DISPLAY "Enter student mobile no. : " WITH NO ADVANCING
+             ACCEPT MOBILE-INPUT
+             IF MOBILE-INPUT IS NUMERIC THEN
+               MOVE MOBILE-INPUT TO mobile(IT)
+               MOVE 1 TO FIELDOK
+             ELSE
+               MOVE 0 TO FIELDOK
+               DISPLAY "Mobile no. must be digits only, try again"
+             END-IF
+           END-PERFORM.
+
+         GETLANDLINE.
+           PERFORM WITH TEST AFTER UNTIL FIELDOK = 1
+             DISPLAY "Enter student landline no. (blank if none): "
+      -       WITH NO ADVANCING
+             ACCEPT LANDLINE-INPUT
+             IF LANDLINE-INPUT = SPACES THEN
+               MOVE SPACES TO landline(IT)
+               MOVE 1 TO FIELDOK
+             ELSE
+               IF LANDLINE-INPUT IS NUMERIC THEN
+                 MOVE LANDLINE-INPUT TO landline(IT)
+                 MOVE 1 TO FIELDOK
+               ELSE
+                 MOVE 0 TO FIELDOK
+                 DISPLAY "Landline no. must be digits only or blank, "
+      -             WITH NO ADVANCING
+                 DISPLAY "try again"
+               END-IF
+             END-IF
+           END-PERFORM.
+
          ADDSTUDENT.
-           IF NUMstd < 5 THEN
+           IF NUMstd < MAX-STUDENTS THEN
              MOVE 1 TO IT
-             PERFORM CHOOSESTD UNTIL Deleted(IT) = 1
+             MOVE 0 TO FOUNDSLOT
+             PERFORM CHOOSESTD UNTIL FOUNDSLOT = 1
+             IF IT > TABLE-SIZE THEN
+               MOVE IT TO TABLE-SIZE
+             END-IF
              DISPLAY IT
-             DISPLAY "Enter student number: " WITH NO ADVANCING
-             ACCEPT sNo(IT)
+             PERFORM WITH TEST AFTER UNTIL DUPFOUND = 0
+               DISPLAY "Enter student number: " WITH NO ADVANCING
+               ACCEPT sNo(IT)
+               PERFORM CHECKDUPSNO
+               IF DUPFOUND = 1 THEN
+                 DISPLAY "Student number " WITH NO ADVANCING
+                 DISPLAY sNo(IT) WITH NO ADVANCING
+                 DISPLAY " is already in use, try again"
+               END-IF
+             END-PERFORM
              DISPLAY "Enter student full name: " WITH NO ADVANCING
              ACCEPT fullname(IT)
              DISPLAY "Enter student course: " WITH NO ADVANCING
              ACCEPT course(IT)
-             DISPLAY "Enter student mobile no. : " WITH NO ADVANCING
-             ACCEPT mobile(IT)
-             DISPLAY "Enter student landline no. : " WITH NO ADVANCING
-             ACCEPT landline(IT)
-             DISPLAY "Enter student age: " WITH NO ADVANCING
-             ACCEPT age(IT)
+             MOVE 0 TO FIELDOK
+             PERFORM GETMOBILE
+             MOVE 0 TO FIELDOK
+             PERFORM GETLANDLINE
+             MOVE 0 TO FIELDOK
+             PERFORM GETAGE
              MOVE 0 TO Deleted(IT)
              DISPLAY Deleted(IT)
-             COMPUTE NUMstd = NUMstd + 1
+             PERFORM WRITESTUDENTREC
+             IF SM-STATUS = "00" THEN
+               MOVE "ADD" TO AUDIT-ACTION
+               MOVE SPACES TO AUDIT-DETAIL
+               STRING "course=" FUNCTION TRIM(course(IT))
+                        DELIMITED BY SIZE
+                      " mobile=" FUNCTION TRIM(mobile(IT))
+                        DELIMITED BY SIZE
+                      " landline=" FUNCTION TRIM(landline(IT))
+                        DELIMITED BY SIZE
+                      " age=" age(IT) DELIMITED BY SIZE
+                 INTO AUDIT-DETAIL
+               PERFORM WRITEAUDIT
+               COMPUTE NUMstd = NUMstd + 1
+               PERFORM CHECKPOINTTICK
+             ELSE
+               MOVE 1 TO Deleted(IT)
+             END-IF
              MOVE 1 TO IT
            ELSE
              DISPLAY "The student directory is full"
            END-IF.
 
+         BATCHLOAD.
+           MOVE 0 TO TRANS-EOF
+           MOVE 0 TO BATCH-ADDED
+           MOVE 0 TO BATCH-SKIPPED
+           PERFORM READCHECKPOINT
+           OPEN INPUT STUDENT-TRANS
+           IF TRANS-STATUS NOT = "00" THEN
+             DISPLAY "Unable to open STUDENT-TRANS, status: " WITH
+                 NO ADVANCING
+             DISPLAY TRANS-STATUS
+           ELSE
+             IF CHKPT-COUNT > 0 THEN
+               DISPLAY "Resuming batch load, skipping " WITH NO
+                   ADVANCING
+               DISPLAY CHKPT-COUNT WITH NO ADVANCING
+               DISPLAY " already-processed record(s)"
+               PERFORM VARYING BATCH-SKIP-IX FROM 1 BY 1
+                   UNTIL BATCH-SKIP-IX > CHKPT-COUNT OR TRANS-EOF = 1
+                 READ STUDENT-TRANS
+                   AT END
+                     MOVE 1 TO TRANS-EOF
+                 END-READ
+               END-PERFORM
+             END-IF
+             PERFORM UNTIL TRANS-EOF = 1
+               READ STUDENT-TRANS
+                 AT END
+                   MOVE 1 TO TRANS-EOF
+                 NOT AT END
+                   PERFORM BATCHADDONE
+                   ADD 1 TO CHKPT-COUNT
+                   PERFORM WRITECHECKPOINT
+               END-READ
+             END-PERFORM
+             CLOSE STUDENT-TRANS
+             MOVE 0 TO CHKPT-COUNT
+             PERFORM WRITECHECKPOINT
+             DISPLAY "Batch load complete: " WITH NO ADVANCING
+             DISPLAY BATCH-ADDED WITH NO ADVANCING
+             DISPLAY " added, " WITH NO ADVANCING
+             DISPLAY BATCH-SKIPPED WITH NO ADVANCING
+             DISPLAY " skipped"
+           END-IF.
+
+         BATCHADDONE.
+           MOVE 0 TO FIELDOK
+           IF TR-age IS NUMERIC AND TR-age >= 15 AND TR-age <= 60
+               AND TR-mobile IS NUMERIC
+               AND (TR-landline = SPACES OR TR-landline IS NUMERIC) THEN
+             MOVE 1 TO FIELDOK
+           END-IF
+           IF FIELDOK = 0 OR NUMstd NOT < MAX-STUDENTS THEN
+             DISPLAY "Batch: skipping student number " WITH NO ADVANCING
+             DISPLAY TR-sNo
+             COMPUTE BATCH-SKIPPED = BATCH-SKIPPED + 1
+           ELSE
+             MOVE 1 TO IT
+             MOVE 0 TO FOUNDSLOT
+             PERFORM CHOOSESTD UNTIL FOUNDSLOT = 1
+             IF IT > TABLE-SIZE THEN
+               MOVE IT TO TABLE-SIZE
+             END-IF
+             MOVE TR-sNo TO sNo(IT)
+             PERFORM CHECKDUPSNO
+             IF DUPFOUND = 1 THEN
+               DISPLAY "Batch: dup student number " WITH NO ADVANCING
+               DISPLAY TR-sNo
+               COMPUTE BATCH-SKIPPED = BATCH-SKIPPED + 1
+             ELSE
+               MOVE TR-fullname TO fullname(IT)
+               MOVE TR-course TO course(IT)
+               MOVE TR-mobile TO mobile(IT)
+               MOVE TR-landline TO landline(IT)
+               MOVE TR-age TO age(IT)
+               MOVE 0 TO Deleted(IT)
+               PERFORM WRITESTUDENTREC
+               IF SM-STATUS = "00" THEN
+                 MOVE "ADD" TO AUDIT-ACTION
+                 MOVE SPACES TO AUDIT-DETAIL
+                 STRING "batch: course=" FUNCTION TRIM(course(IT))
+                          DELIMITED BY SIZE
+                        " mobile=" FUNCTION TRIM(mobile(IT))
+                          DELIMITED BY SIZE
+                        " landline=" FUNCTION TRIM(landline(IT))
+                          DELIMITED BY SIZE
+                        " age=" age(IT) DELIMITED BY SIZE
+                   INTO AUDIT-DETAIL
+                 PERFORM WRITEAUDIT
+                 COMPUTE NUMstd = NUMstd + 1
+                 COMPUTE BATCH-ADDED = BATCH-ADDED + 1
+                 PERFORM CHECKPOINTTICK
+               ELSE
+                 MOVE 1 TO Deleted(IT)
+                 COMPUTE BATCH-SKIPPED = BATCH-SKIPPED + 1
+               END-IF
+             END-IF
+           END-IF
+           MOVE 1 TO IT.
+
+         WRITESTUDENTREC.
+           MOVE sNo(IT) TO SM-sNo
+           MOVE fullname(IT) TO SM-fullname
+           MOVE course(IT) TO SM-course
+           MOVE mobile(IT) TO SM-mobile
+           MOVE landline(IT) TO SM-landline
+           MOVE age(IT) TO SM-age
+           MOVE Deleted(IT) TO SM-Deleted
+           WRITE STUDENT-MASTER-RECORD
+             INVALID KEY
+               IF SM-STATUS = "22" THEN
+                 REWRITE STUDENT-MASTER-RECORD
+                   INVALID KEY
+                     DISPLAY "Student number " NO ADVANCING
+                     DISPLAY sNo(IT) NO ADVANCING
+                     DISPLAY " could not be saved to the master file"
+                 END-REWRITE
+               ELSE
+                 DISPLAY "Student number " NO ADVANCING
+                 DISPLAY sNo(IT) NO ADVANCING
+                 DISPLAY " could not be saved to the master file"
+               END-IF
+           END-WRITE.
+
+         REWRITESTUDENTREC.
+           MOVE sNo(IT) TO SM-sNo
+           MOVE fullname(IT) TO SM-fullname
+           MOVE course(IT) TO SM-course
+           MOVE mobile(IT) TO SM-mobile
+           MOVE landline(IT) TO SM-landline
+           MOVE age(IT) TO SM-age
+           MOVE Deleted(IT) TO SM-Deleted
+           REWRITE STUDENT-MASTER-RECORD
+             INVALID KEY
+               DISPLAY "Student number " NO ADVANCING
+               DISPLAY sNo(IT) NO ADVANCING
+               DISPLAY " could not be updated in the master file"
+           END-REWRITE.
+
+         REPORTSTD.
+           IF NUMstd = 0 THEN
+             DISPLAY "There are no students to view in the directory"
+           ELSE
+             PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TABLE-SIZE
+               MOVE 0 TO REPORT-DONE(IX)
+             END-PERFORM
+             MOVE NUMstd TO RPT-REMAINING
+             DISPLAY "============ STUDENT ROSTER ============"
+             PERFORM UNTIL RPT-REMAINING = 0
+               MOVE HIGH-VALUES TO RPT-MIN-COURSE
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TABLE-SIZE
+                 IF Deleted(IX) = 0 AND REPORT-DONE(IX) = 0
+                     AND course(IX) < RPT-MIN-COURSE THEN
+                   MOVE course(IX) TO RPT-MIN-COURSE
+                 END-IF
+               END-PERFORM
+               DISPLAY "COURSE: " WITH NO ADVANCING
+               DISPLAY RPT-MIN-COURSE
+               DISPLAY "-----------------------------------------"
+               MOVE 0 TO RPT-COURSE-COUNT
+               PERFORM VARYING IX FROM 1 BY 1 UNTIL IX > TABLE-SIZE
+                 IF Deleted(IX) = 0 AND REPORT-DONE(IX) = 0
+                     AND course(IX) = RPT-MIN-COURSE THEN
+                   DISPLAY sNo(IX) WITH NO ADVANCING
+                   DISPLAY "  " WITH NO ADVANCING
+                   DISPLAY fullname(IX) WITH NO ADVANCING
+                   DISPLAY "  age " WITH NO ADVANCING
+                   DISPLAY age(IX) WITH NO ADVANCING
+                   DISPLAY "  mobile " WITH NO ADVANCING
+                   DISPLAY mobile(IX) WITH NO ADVANCING
+                   DISPLAY "  landline " WITH NO ADVANCING
+                   DISPLAY landline(IX)
+                   MOVE 1 TO REPORT-DONE(IX)
+                   COMPUTE RPT-COURSE-COUNT = RPT-COURSE-COUNT + 1
+                   COMPUTE RPT-REMAINING = RPT-REMAINING - 1
+                 END-IF
+               END-PERFORM
+               DISPLAY "Students in " WITH NO ADVANCING
+               DISPLAY RPT-MIN-COURSE WITH NO ADVANCING
+               DISPLAY ": " WITH NO ADVANCING
+               DISPLAY RPT-COURSE-COUNT
+               DISPLAY "-----------------------------------------"
+             END-PERFORM
+             MOVE 1 TO IT
+           END-IF.
+
+         SEARCHSTUDENT.
+           IF NUMstd = 0 THEN
+             DISPLAY "There are no students to view in the directory"
+           ELSE
+             DISPLAY "Enter partial full name or course to search: "
+      -       WITH NO ADVANCING
+             ACCEPT STDsearch
+             MOVE FUNCTION TRIM(STDsearch) TO STDsearch-TRIM
+             MOVE FUNCTION LENGTH(FUNCTION TRIM(STDsearch)) TO SEARCHLEN
+             IF SEARCHLEN = 0 THEN
+               DISPLAY "Search term cannot be blank"
+             ELSE
+               MOVE 0 TO SEARCHHITS
+               PERFORM VARYING IT FROM 1 BY 1 UNTIL IT > TABLE-SIZE
+                 IF Deleted(IT) = 0 THEN
+                   MOVE 0 TO WC
+                   INSPECT fullname(IT) TALLYING WC FOR ALL
+                     STDsearch-TRIM(1:SEARCHLEN)
+                   IF WC = 0 THEN
+                     INSPECT course(IT) TALLYING WC FOR ALL
+                       STDsearch-TRIM(1:SEARCHLEN)
+                   END-IF
+                   IF WC > 0 THEN
+                     COMPUTE SEARCHHITS = SEARCHHITS + 1
+                     DISPLAY "[" WITH NO ADVANCING
+                     DISPLAY IT WITH NO ADVANCING
+                     DISPLAY "] " WITH NO ADVANCING
+                     DISPLAY sNo(IT) WITH NO ADVANCING
+                     DISPLAY " - " WITH NO ADVANCING
+                     DISPLAY fullname(IT)
+                   END-IF
+                 END-IF
+               END-PERFORM
+               IF SEARCHHITS = 0 THEN
+                 DISPLAY "No students matched " WITH NO ADVANCING
+                 DISPLAY STDsearch
+               END-IF
+             END-IF
+             MOVE 1 TO IT
+           END-IF.
+
+         DELETESTUDENT.
+           IF NUMstd = 0 THEN
+             DISPLAY "There are no students to view in the directory"
+           ELSE
+             DISPLAY "Enter his/her student number: " WITH NO ADVANCING
+             ACCEPT STDsearch
+             MOVE 1 TO IT
+             PERFORM FINDSTD UNTIL STDsearch IS EQUAL TO sNo(IT)
+      -      OR IT > TABLE-SIZE
+             IF IT > TABLE-SIZE
+               DISPLAY "Student with student number " WITH NO ADVANCING
+               DISPLAY STDsearch
+               DISPLAY " was not found"
+             ELSE
+               IF Deleted(IT) = 0 THEN
+                 MOVE 1 TO Deleted(IT)
+                 PERFORM REWRITESTUDENTREC
+                 IF SM-STATUS = "00" THEN
+                   MOVE "DELETE" TO AUDIT-ACTION
+                   MOVE "Deleted flag set" TO AUDIT-DETAIL
+                   PERFORM WRITEAUDIT
+                   COMPUTE NUMstd = NUMstd - 1
+                   PERFORM CHECKPOINTTICK
+                   DISPLAY "Student number " WITH NO ADVANCING
+                   DISPLAY STDsearch WITH NO ADVANCING
+                   DISPLAY " was deleted"
+                 ELSE
+                   MOVE 0 TO Deleted(IT)
+                 END-IF
+               ELSE
+                 DISPLAY "Student number " WITH NO ADVANCING
+                 DISPLAY STDsearch WITH NO ADVANCING
+                 DISPLAY " was already deleted"
+               END-IF
+             END-IF
+             MOVE 1 TO IT
+           END-IF.
+
          EDITSTDINFO.
            IF NUMstd = 0 THEN
              DISPLAY "There are no students to view in the directory"
            ELSE
              DISPLAY "Enter his/her student number: " WITH NO ADVANCING
              ACCEPT STDsearch
+             MOVE 1 TO IT
              PERFORM FINDSTD UNTIL STDsearch IS EQUAL TO sNo(IT)
-      -      OR IT > 5  
-             IF IT > 5 
+      -      OR IT > TABLE-SIZE
+             IF IT > TABLE-SIZE
                DISPLAY "Student with student number " WITH NO ADVANCING
                DISPLAY STDsearch
-               DISPLAY " was not found" 
+               DISPLAY " was not found"
              ELSE
                IF Deleted(IT) = 0 THEN
+                 MOVE course(IT) TO OLD-COURSE
+                 MOVE mobile(IT) TO OLD-MOBILE
+                 MOVE landline(IT) TO OLD-LANDLINE
+                 MOVE age(IT) TO OLD-AGE
                  DISPLAY "enter new student course: " WITH NO ADVANCING
                  ACCEPT course(IT)
-                 DISPLAY "enter new student mobile no. : " 
-      -  WITH NO ADVANCING
-                 ACCEPT mobile(IT)
-                 DISPLAY "enter new student landline no. : " 
-      -  WITH NO ADVANCING
-                 ACCEPT landline(IT)
-                 DISPLAY "enter new student age: " WITH NO ADVANCING
-                 ACCEPT age(IT)
-               MOVE 1 TO IT 
-          
+                 MOVE 0 TO FIELDOK
+                 PERFORM GETMOBILE
+                 MOVE 0 TO FIELDOK
+                 PERFORM GETLANDLINE
+                 MOVE 0 TO FIELDOK
+                 PERFORM GETAGE
+                 PERFORM REWRITESTUDENTREC
+                 IF SM-STATUS = "00" THEN
+                   MOVE "EDIT" TO AUDIT-ACTION
+                   MOVE SPACES TO AUDIT-DETAIL
+                   MOVE 1 TO AUDIT-PTR
+                   MOVE 0 TO CHANGED-ANY
+                   STRING "changed:" DELIMITED BY SIZE
+                     INTO AUDIT-DETAIL WITH POINTER AUDIT-PTR
+                   IF course(IT) NOT = OLD-COURSE THEN
+                     STRING " course" DELIMITED BY SIZE
+                       INTO AUDIT-DETAIL WITH POINTER AUDIT-PTR
+                     MOVE 1 TO CHANGED-ANY
+                   END-IF
+                   IF mobile(IT) NOT = OLD-MOBILE THEN
+                     STRING " mobile" DELIMITED BY SIZE
+                       INTO AUDIT-DETAIL WITH POINTER AUDIT-PTR
+                     MOVE 1 TO CHANGED-ANY
+                   END-IF
+                   IF landline(IT) NOT = OLD-LANDLINE THEN
+                     STRING " landline" DELIMITED BY SIZE
+                       INTO AUDIT-DETAIL WITH POINTER AUDIT-PTR
+                     MOVE 1 TO CHANGED-ANY
+                   END-IF
+                   IF age(IT) NOT = OLD-AGE THEN
+                     STRING " age" DELIMITED BY SIZE
+                       INTO AUDIT-DETAIL WITH POINTER AUDIT-PTR
+                     MOVE 1 TO CHANGED-ANY
+                   END-IF
+                   IF CHANGED-ANY = 0 THEN
+                     MOVE "no fields changed" TO AUDIT-DETAIL
+                   END-IF
+                   PERFORM WRITEAUDIT
+                   PERFORM CHECKPOINTTICK
+                 END-IF
+               ELSE
+                 DISPLAY "Student number " WITH NO ADVANCING
+                 DISPLAY STDsearch WITH NO ADVANCING
+                 DISPLAY " was deleted, cannot be edited"
+               END-IF
+             END-IF
+             MOVE 1 TO IT
            END-IF.
 
          VIEWSTUDENT.
@@ -142,8 +762,8 @@
              DISPLAY "Enter his/her student number: " WITH NO ADVANCING
              ACCEPT STDsearch
              PERFORM FINDSTD UNTIL STDsearch IS EQUAL TO sNo(IT)
-      -      OR IT > 5
-             IF IT > 5 
+      -      OR IT > TABLE-SIZE
+             IF IT > TABLE-SIZE 
                DISPLAY "Student with student number " WITH NO ADVANCING
                DISPLAY STDsearch
                DISPLAY " was not found" 
@@ -190,4 +810,4 @@
           END-IF.
           COMPUTE IT = IT + 1.
 
-       END PROGRAM.
\ No newline at end of file
+       END PROGRAM Villamil01.
